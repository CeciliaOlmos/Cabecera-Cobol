@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Export TRANSC-ACTUAL to a delimited text file the
+      *          treasurer can open directly in a spreadsheet for the
+      *          monthly committee review, instead of re-keying figures
+      *          off the printed LISTADO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAR-CSV.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Logical file names below are resolved through the runtime
+      *    environment (a plain name with no path in it is looked up
+      *    as an env var and, if set, its value is used as the actual
+      *    file path; otherwise the name itself is used), the same
+      *    TRANSACTUAL name CabecAct writes.
+           SELECT TRANSC-ACTUAL
+           ASSIGN TO "TRANSACTUAL"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT ARCH-CSV
+           ASSIGN TO "TRANSACTUALCSV"
+           ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSC-ACTUAL.
+       01  tra-reg.
+           03 tra-socio pic 9(4).
+           03 tra-importe pic s9(8)v99.
+
+       FD  ARCH-CSV.
+       01  csv-reg pic x(40).
+
+       WORKING-STORAGE SECTION.
+       01  w-flag-transc pic 9 value zero.
+      *    This shop's DECIMAL-POINT IS COMMA convention means a plain
+      *    "," is the decimal point in every printed amount, so a
+      *    comma field separator would be ambiguous with the amount's
+      *    own decimal point once opened in a spreadsheet; ";" is used
+      *    instead, the usual delimiter for CSV in comma-decimal
+      *    locales.
+       01  csv-linea.
+           03 cl-socio pic 9(4).
+           03 filler pic x value ";".
+           03 cl-importe pic -9(8),99.
+           03 filler pic x(23) value spaces.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-TRANSACTUAL.
+           PERFORM UNTIL w-flag-transc IS EQUAL 1
+               PERFORM 300-ARMAR-LINEA
+               PERFORM 200-LEER-TRANSACTUAL
+           END-PERFORM.
+           PERFORM 700-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           PERFORM 120-ABRIR-ARCHIVOS.
+
+       120-ABRIR-ARCHIVOS.
+           OPEN INPUT TRANSC-ACTUAL.
+           OPEN OUTPUT ARCH-CSV.
+
+       200-LEER-TRANSACTUAL.
+           READ TRANSC-ACTUAL AT END MOVE 1 TO w-flag-transc.
+
+       300-ARMAR-LINEA.
+           MOVE tra-socio TO cl-socio.
+           MOVE tra-importe TO cl-importe.
+           WRITE csv-reg FROM csv-linea.
+
+       700-FIN.
+           PERFORM 720-CERRAR-ARCHIVOS.
+
+       720-CERRAR-ARCHIVOS.
+           CLOSE TRANSC-ACTUAL.
+           CLOSE ARCH-CSV.
+
+       END PROGRAM EXPORTAR-CSV.
