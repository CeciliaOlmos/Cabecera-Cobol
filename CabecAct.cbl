@@ -10,15 +10,50 @@
        CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    Logical file names below are resolved through the runtime
+      *    environment (a plain name with no path in it is looked up
+      *    as an env var and, if set, its value is used as the actual
+      *    file path; otherwise the name itself is used). This lets
+      *    one compiled load module run at any site by setting
+      *    ARCHTRANS/TRANSACTUAL/SOCIOS/LEDGERSOCIOS/ARCHERRORES/
+      *    LISTADO in the site's environment instead of recompiling.
            SELECT ARCH-TRANS
-           ASSIGN TO "../transacciones.dat"
+           ASSIGN TO "ARCHTRANS"
            ORGANIZATION LINE SEQUENTIAL.
 
            SELECT TRANSC-ACTUAL
-           ASSIGN TO "../transAct.dat"
+           ASSIGN TO "TRANSACTUAL"
            ORGANIZATION LINE SEQUENTIAL.
            SELECT LISTADO ASSIGN TO
-           PRINTER, "../impre.dat".
+           PRINTER, "LISTADO".
+
+           SELECT SOCIOS
+           ASSIGN TO "SOCIOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS soc-numero
+           FILE STATUS IS ws-socios-status.
+
+           SELECT LEDGER-SOCIOS
+           ASSIGN TO "LEDGERSOCIOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS led-socio
+           FILE STATUS IS ws-ledger-status.
+
+           SELECT ARCH-ERRORES
+           ASSIGN TO "ARCHERRORES"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS ws-errores-status.
+
+      *    ARCH-CHECKPOINT holds the last socio fully completed for
+      *    the date in progress, rewritten after each 450-FIN-SOCIO,
+      *    so a run killed partway through a long date can restart
+      *    from that socio instead of reprocessing the whole date.
+           SELECT ARCH-CHECKPOINT
+           ASSIGN TO "CHECKPOINT"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS ws-checkpoint-status.
 
        DATA DIVISION.
        FILE SECTION.
@@ -28,6 +63,8 @@
            03 tr-cab-fecha PIC s9(8).
        01  tr-det-reg.
            03 tr-det-tipo PIC X.
+           03 tr-det-clase PIC X.
+           03 tr-det-mov PIC X.
            03 tr-det-socio PIC 9999.
            03 tr-det-importe PIC S9(7)V99.
 
@@ -36,12 +73,39 @@
            03 tra-socio pic 9(4).
            03 tra-importe pic S9(8)V99.
 
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-numero pic 9(4).
+           03 soc-nombre pic x(30).
+           03 soc-estado pic x.
+
+       FD  LEDGER-SOCIOS.
+       01  led-reg.
+           03 led-socio pic 9(4).
+           03 led-saldo pic s9(8)v99.
+      *    led-saldo-inicio holds led-saldo as of the last time
+      *    ReporteMensual ran, so that program can print each socio's
+      *    activity for the month just closed (led-saldo minus this
+      *    baseline) instead of the whole running balance since
+      *    go-live, then roll the baseline forward for next month.
+           03 led-saldo-inicio pic s9(8)v99.
+
+       FD  ARCH-ERRORES.
+       01  err-reg.
+           03 err-campo pic x(10).
+           03 err-valor pic s9(9)v99.
+
+       FD  ARCH-CHECKPOINT.
+       01  chk-reg.
+           03 chk-fecha pic s9(8).
+           03 chk-socio pic 9(4).
+
        FD  listado
            LINAGE IS 60 LINES
            with FOOTING AT 50
            lines at top 1
            lines at BOTTOM 1.
-       01  lis-reg pic x(80).
+       01  lis-reg pic x(162).
 
        WORKING-STORAGE SECTION.
        01  w-flag-transc pic 9.
@@ -49,61 +113,192 @@
        01  w-socio-ant pic 9(4).
 
        01  w-imp-procesado pic s9(8)v99.
+       01  w-imp-cuotas pic s9(8)v99.
+       01  w-imp-pagos pic s9(8)v99.
+       01  w-imp-multas pic s9(8)v99.
+       01  w-imp-debito pic s9(8)v99.
+       01  w-imp-credito pic s9(8)v99.
+       01  w-total-leido pic s9(9)v99 value zero.
+       01  w-total-escrito pic s9(9)v99 value zero.
        01  w-band pic x value "n".
+       01  w-fecha-existe pic x value "N".
+       01  w-fecha-menor pic x value "N".
+       01  w-resto-fecha pic s9(8).
+       01  w-modo-batch pic x value "N".
+       01  w-total-general pic s9(9)v99 value zero.
+       01  w-socios-general pic 9(5) value zero.
+       01  w-imp-fecha pic s9(9)v99 value zero.
+       01  w-socios-fecha pic 9(5) value zero.
+       01  w-socio-desbordado pic x value "N".
+       01  ws-socios-status pic xx.
+       01  ws-ledger-status pic xx.
+       01  ws-errores-status pic xx.
+       01  ws-checkpoint-status pic xx.
+       01  w-chk-existe pic x value "N".
+       01  w-fecha-cerrada pic x value "N".
+       01  w-nombre-socio pic x(30).
        01  cabecera1.
            03 filler pic x(28).
            03 filler pic x(24) value "LISTADO DE TRANSACCIONES".
-           03 filler pic x(28) value spaces.
+           03 filler pic x(110) value spaces.
        01  cabecera2.
-           03 filler pic x(80) value all "-".
+           03 filler pic x(162) value all "-".
        01  cabecera3.
            03 filler pic x(17) value spaces.
            03 filler pic x(5) value "SOCIO".
-           03 filler pic x(8) value spaces.
-           03 filler pic x(7) value "IMPORTE".
-           03 filler pic x(20) value spaces.
+           03 filler pic x(3) value spaces.
+           03 filler pic x(30) value "NOMBRE".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(13) value "CUOTAS".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(13) value "PAGOS".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(13) value "MULTAS".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(13) value "DEBITO".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(13) value "CREDITO".
+           03 filler pic x(2) value spaces.
+           03 filler pic x(13) value "IMPORTE".
+           03 filler pic x(16) value spaces.
        01  detalle.
            03 filler pic x(17) value spaces.
            03 l-soc pic x(5) value spaces.
-           03 filler pic x(5) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-nombre pic x(30) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-cuotas pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
+           03 l-pagos pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
+           03 l-multas pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
+           03 l-debito pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
+           03 l-credito pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
            03 l-saldo pic zz.zzz.zz9,99.
-           03 filler pic x(20) value spaces.
+           03 filler pic x(16) value spaces.
+       01  totalcorrida.
+           03 filler pic x(17) value spaces.
+           03 filler pic x(28) value "TOTAL GENERAL DE LA CORRIDA".
+           03 filler pic x(3) value spaces.
+           03 tc-saldo pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
+           03 tc-socios pic zzz9.
+           03 filler pic x(4) value " soc".
+           03 filler pic x(11) value spaces.
+       01  totalfecha.
+           03 filler pic x(17) value spaces.
+           03 filler pic x(28) value "TOTAL DE LA FECHA".
+           03 filler pic x(3) value spaces.
+           03 tf-saldo pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
+           03 tf-socios pic zzz9.
+           03 filler pic x(4) value " soc".
+           03 filler pic x(11) value spaces.
+       01  reconciliacion.
+           03 filler pic x(17) value spaces.
+           03 filler pic x(20) value "CONTROL DE TOTALES:".
+           03 filler pic x(3) value spaces.
+           03 rc-leido pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
+           03 rc-escrito pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
+           03 rc-estado pic x(20).
+           03 filler pic x(42) value spaces.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO-GENERAL.
-            PERFORM 200-LEER-TRANSAC.
-            PERFORM UNTIL w-flag-transc is EQUAL 1
-                      PERFORM 300-INICIO-FECHA
-                      PERFORM 340-DESAGOTAR-DETALLE
-                 PERFORM UNTIL w-flag-transc is equal 1
-                            or tr-det-tipo is equal "C"
-                      PERFORM 350-INICIO-SOCIO
-                   PERFORM UNTIL  w-flag-transc is equal 1
-                              or tr-det-socio is not equal w-socio-ant
-                            PERFORM 400-PROCESO
-                            PERFORM 200-LEER-TRANSAC
+            IF w-modo-batch IS EQUAL "S"
+                PERFORM 250-PROCESAR-TODAS-FECHAS
+            ELSE
+                PERFORM 200-LEER-TRANSAC
+                PERFORM UNTIL w-flag-transc is EQUAL 1
+                     PERFORM 300-INICIO-FECHA
+                     PERFORM 340-DESAGOTAR-DETALLE
+                     PERFORM 345-SALTAR-CHECKPOINT
+                   PERFORM UNTIL w-flag-transc is equal 1
+                              or tr-det-tipo is equal "C"
+                     PERFORM 350-INICIO-SOCIO
+                     PERFORM UNTIL w-flag-transc is equal 1
+                             or tr-det-socio is not equal w-socio-ant
+                         PERFORM 400-PROCESO
+                         PERFORM 200-LEER-TRANSAC
+                     END-PERFORM
+                     PERFORM 450-FIN-SOCIO
                    END-PERFORM
-                      PERFORM 450-FIN-SOCIO
-                   end-perform
-                      PERFORM 500-FIN-FECHA
-            END-PERFORM.
+                     PERFORM 500-FIN-FECHA
+                END-PERFORM
+            END-IF.
             PERFORM 600-FIN-GENERAL.
             STOP RUN.
 
        100-INICIO-GENERAL.
            PERFORM 120-ABRIR-ARCHIVOS.
            PERFORM 130-INICIO-VARIABLES.
-           PERFORM 140-INGRESAR-FECHA.
-           PERFORM 160-LISTAR-ENCABEZADO.
+           PERFORM 145-LEER-CHECKPOINT.
+           PERFORM 135-PREGUNTAR-MODO.
+           IF w-modo-batch IS NOT EQUAL "S"
+               PERFORM 140-INGRESAR-FECHA
+               PERFORM 160-LISTAR-ENCABEZADO
+           END-IF.
+
+       135-PREGUNTAR-MODO.
+           DISPLAY "Procesar TODAS las fechas pendientes en un lote"
+                   " (S/N)?".
+           ACCEPT w-modo-batch.
+           PERFORM UNTIL w-modo-batch IS EQUAL "S"
+                      OR w-modo-batch IS EQUAL "N"
+               DISPLAY "Error, responda S o N"
+               ACCEPT w-modo-batch
+           END-PERFORM.
 
        120-ABRIR-ARCHIVOS.
            OPEN INPUT ARCH-TRANS.
            OPEN OUTPUT TRANSC-ACTUAL.
            OPEN OUTPUT LISTADO.
+           OPEN INPUT SOCIOS.
+      *    SOCIOS is the member master every socio lookup in this
+      *    program depends on; a missing/unopenable file has to stop
+      *    the run here instead of failing later on the first READ.
+           IF ws-socios-status IS NOT EQUAL "00"
+               DISPLAY "ERROR: no se pudo abrir SOCIOS, estado "
+                       ws-socios-status
+               STOP RUN
+           END-IF.
+      *    LEDGER-SOCIOS carries each socio's balance across runs, so
+      *    it must be opened I-O (read-modify-write), not OUTPUT; on
+      *    the very first run the file does not exist yet (status 35),
+      *    so it is created with OPEN OUTPUT/CLOSE and then reopened I-O.
+           OPEN I-O LEDGER-SOCIOS.
+           IF ws-ledger-status IS EQUAL "35"
+               OPEN OUTPUT LEDGER-SOCIOS
+               CLOSE LEDGER-SOCIOS
+               OPEN I-O LEDGER-SOCIOS
+           END-IF.
+           OPEN EXTEND ARCH-ERRORES.
+           IF ws-errores-status IS EQUAL "35"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF.
 
        130-INICIO-VARIABLES.
            MOVE ZERO TO w-flag-transc.
 
+       145-LEER-CHECKPOINT.
+           OPEN INPUT ARCH-CHECKPOINT.
+           IF ws-checkpoint-status IS EQUAL "35"
+               MOVE "N" TO w-chk-existe
+           ELSE
+               READ ARCH-CHECKPOINT
+                   AT END
+                       MOVE "N" TO w-chk-existe
+                   NOT AT END
+                       MOVE "S" TO w-chk-existe
+               END-READ
+               CLOSE ARCH-CHECKPOINT
+           END-IF.
+
        140-INGRESAR-FECHA.
            DISPLAY "Ingrese fecha de transaccion (AAAAMMDD)".
            ACCEPT w-fecha-ing.
@@ -111,6 +306,27 @@
            DISPLAY "Error, Ingrese fecha de transaccion (AAAAMMDD)"
            ACCEPT w-fecha-ing
            END-PERFORM.
+           PERFORM 142-VERIFICAR-FECHA-CERRADA.
+
+       142-VERIFICAR-FECHA-CERRADA.
+      *    Mirrors 260-TOMAR-FECHA-BATCH's guard for batch mode: a
+      *    fecha earlier than the checkpoint left by an interrupted
+      *    prior run was already fully processed and credited to
+      *    LEDGER-SOCIOS before that run stopped, so refuse it here
+      *    too instead of letting 475-ACTUALIZAR-LEDGER re-credit it.
+           PERFORM UNTIL w-chk-existe IS NOT EQUAL "S"
+                      OR w-fecha-ing IS NOT < chk-fecha
+               DISPLAY "Error, la fecha " w-fecha-ing " ya fue "
+                       "procesada en una corrida anterior, ingrese "
+                       "otra"
+               DISPLAY "Ingrese fecha de transaccion (AAAAMMDD)"
+               ACCEPT w-fecha-ing
+               PERFORM UNTIL w-fecha-ing is > 0
+                   DISPLAY "Error, Ingrese fecha de transaccion "
+                           "(AAAAMMDD)"
+                   ACCEPT w-fecha-ing
+               END-PERFORM
+           END-PERFORM.
 
        160-LISTAR-ENCABEZADO.
            WRITE lis-reg FROM cabecera1 AFTER 1.
@@ -120,13 +336,115 @@
        200-LEER-TRANSAC.
            READ ARCH-TRANS AT END MOVE 1 TO w-flag-transc.
 
+       250-PROCESAR-TODAS-FECHAS.
+      *    Batch mode: ARCH-TRANS is already grouped/sorted by fecha
+      *    ascending, so every date pending in the file can be drained
+      *    in a single top-to-bottom pass instead of prompting for and
+      *    searching out one date per execution.
+           PERFORM 200-LEER-TRANSAC.
+           PERFORM UNTIL w-flag-transc IS EQUAL 1
+               PERFORM 260-TOMAR-FECHA-BATCH
+               IF w-fecha-cerrada IS NOT EQUAL "S"
+                   PERFORM UNTIL w-flag-transc is equal 1
+                              or tr-det-tipo is equal "C"
+                       PERFORM 350-INICIO-SOCIO
+                       PERFORM UNTIL  w-flag-transc is equal 1
+                                  or tr-det-socio is not equal
+                                     w-socio-ant
+                           PERFORM 400-PROCESO
+                           PERFORM 200-LEER-TRANSAC
+                       END-PERFORM
+                       PERFORM 450-FIN-SOCIO
+                   END-PERFORM
+                   PERFORM 500-FIN-FECHA
+               END-IF
+           END-PERFORM.
+           PERFORM 550-TOTAL-CORRIDA.
+
+       260-TOMAR-FECHA-BATCH.
+           MOVE tr-cab-fecha TO w-fecha-ing.
+           MOVE ZERO TO w-imp-fecha.
+           MOVE ZERO TO w-socios-fecha.
+           MOVE "s" TO w-band.
+           MOVE "N" TO w-fecha-cerrada.
+      *    Dates are processed ascending in batch mode, so if the
+      *    checkpoint left over from an interrupted run names a later
+      *    fecha than this one, this whole date was already finished
+      *    and credited to LEDGER-SOCIOS before that crash; skip it
+      *    outright instead of letting 475-ACTUALIZAR-LEDGER re-credit
+      *    it a second time on restart.
+           IF w-chk-existe IS EQUAL "S"
+               AND w-fecha-ing < chk-fecha
+               MOVE "S" TO w-fecha-cerrada
+           END-IF.
+           IF w-fecha-cerrada IS EQUAL "S"
+               PERFORM 200-LEER-TRANSAC
+               PERFORM 346-SALTAR-FECHA-CERRADA
+           ELSE
+               PERFORM 160-LISTAR-ENCABEZADO
+               PERFORM 200-LEER-TRANSAC
+               PERFORM 345-SALTAR-CHECKPOINT
+           END-IF.
+
+       345-SALTAR-CHECKPOINT.
+      *    A checkpoint from an interrupted prior run only applies to
+      *    the date it was written for; once that date's detail rows
+      *    are behind the last completed socio, resume accumulating
+      *    from there instead of redoing socios already settled.
+           IF w-chk-existe IS EQUAL "S"
+               AND chk-fecha IS EQUAL w-fecha-ing
+               PERFORM UNTIL w-flag-transc IS EQUAL 1
+                          OR tr-det-tipo IS EQUAL "C"
+                          OR tr-det-socio > chk-socio
+                   PERFORM 200-LEER-TRANSAC
+               END-PERFORM
+           END-IF.
+
+       346-SALTAR-FECHA-CERRADA.
+           DISPLAY "Fecha " w-fecha-ing " ya fue procesada en una "
+                   "corrida anterior, se omite".
+           PERFORM UNTIL w-flag-transc IS EQUAL 1
+                      OR tr-det-tipo IS EQUAL "C"
+               PERFORM 200-LEER-TRANSAC
+           END-PERFORM.
+
        300-INICIO-FECHA.
+           MOVE ZERO TO w-imp-fecha.
+           MOVE ZERO TO w-socios-fecha.
            PERFORM 330-BUSCAR-FECHA.
 
        330-BUSCAR-FECHA.
-           PERFORM 200-LEER-TRANSAC UNTIL w-flag-transc IS EQUAL 1
-               OR (tr-cab-fecha IS equal w-fecha-ing
-               AND tr-cab-tipo IS EQUAL "C").
+      *    ARCH-TRANS is grouped/sorted by fecha ascending (the sort
+      *    pass run between entry and this program), so once a "C"
+      *    header is seen whose fecha is already past the one we want,
+      *    the date cannot appear later in the file either; stop the
+      *    scan there instead of reading all the way to end of file.
+           MOVE "N" TO w-fecha-existe.
+           MOVE "N" TO w-fecha-menor.
+           PERFORM UNTIL w-flag-transc IS EQUAL 1
+                   OR w-fecha-existe IS EQUAL "S"
+                   OR w-fecha-menor IS EQUAL "S"
+               PERFORM 335-EVALUAR-FECHA
+           END-PERFORM.
+           IF w-fecha-menor IS EQUAL "S"
+               MOVE 1 TO w-flag-transc
+           END-IF.
+
+       335-EVALUAR-FECHA.
+           IF tr-cab-tipo IS EQUAL "C"
+               COMPUTE w-resto-fecha = w-fecha-ing - tr-cab-fecha
+               IF w-resto-fecha < ZERO
+                   MOVE "S" TO w-fecha-menor
+               ELSE
+                   IF w-resto-fecha IS EQUAL ZERO
+                       MOVE "S" TO w-fecha-existe
+                   ELSE
+                       PERFORM 200-LEER-TRANSAC
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM 200-LEER-TRANSAC
+           END-IF.
 
        340-DESAGOTAR-DETALLE.
            IF tr-cab-tipo is EQUAL to "C" and
@@ -137,32 +455,213 @@
        350-INICIO-SOCIO.
            MOVE tr-det-socio to w-socio-ant.
            MOVE ZERO to w-imp-procesado.
+           MOVE ZERO TO w-imp-cuotas.
+           MOVE ZERO TO w-imp-pagos.
+           MOVE ZERO TO w-imp-multas.
+           MOVE ZERO TO w-imp-debito.
+           MOVE ZERO TO w-imp-credito.
+           MOVE "N" TO w-socio-desbordado.
 
        400-PROCESO.
-           ADD tr-det-importe to w-imp-procesado.
+           ADD tr-det-importe TO w-imp-procesado
+               ON SIZE ERROR
+                   MOVE "S" TO w-socio-desbordado
+           END-ADD.
+      *    w-total-leido feeds the control-total reconciliation done
+      *    at 600-FIN-GENERAL, so it tallies every detail row read,
+      *    even one whose socio later overflows and gets diverted to
+      *    ARCH-ERRORES instead of TRANSC-ACTUAL.
+           ADD tr-det-importe TO w-total-leido
+               ON SIZE ERROR
+                   DISPLAY "ERROR: desborde en el total de control "
+                           "leido"
+                   MOVE "TOT-LEIDO" TO err-campo
+                   MOVE tr-det-importe TO err-valor
+                   WRITE err-reg
+           END-ADD.
+           IF tr-det-clase IS EQUAL "Q"
+               ADD tr-det-importe TO w-imp-cuotas
+                   ON SIZE ERROR
+                       MOVE "S" TO w-socio-desbordado
+               END-ADD
+           ELSE
+               IF tr-det-clase IS EQUAL "P"
+                   ADD tr-det-importe TO w-imp-pagos
+                       ON SIZE ERROR
+                           MOVE "S" TO w-socio-desbordado
+                   END-ADD
+               ELSE
+                   IF tr-det-clase IS EQUAL "M"
+                       ADD tr-det-importe TO w-imp-multas
+                           ON SIZE ERROR
+                               MOVE "S" TO w-socio-desbordado
+                       END-ADD
+                   END-IF
+               END-IF
+           END-IF.
+      *    tr-det-importe already carries the reversal sign applied at
+      *    entry (a normal charge is positive, a reversal negative), so
+      *    the debito/credito split is driven off that sign rather than
+      *    a second copy of tr-det-mov's N/R flag.
+           IF tr-det-importe IS NOT < ZERO
+               ADD tr-det-importe TO w-imp-debito
+                   ON SIZE ERROR
+                       MOVE "S" TO w-socio-desbordado
+               END-ADD
+           ELSE
+               COMPUTE w-imp-credito = w-imp-credito - tr-det-importe
+                   ON SIZE ERROR
+                       MOVE "S" TO w-socio-desbordado
+               END-COMPUTE
+           END-IF.
 
        450-FIN-SOCIO.
-           PERFORM 470-ARMO-ARCHIVO.
-           PERFORM 490-ARMO-IMPRESION.
+           IF w-socio-desbordado IS EQUAL "S"
+               PERFORM 465-SOCIO-DESBORDADO
+           ELSE
+               PERFORM 470-ARMO-ARCHIVO
+               PERFORM 475-ACTUALIZAR-LEDGER
+               PERFORM 480-GRABAR-CHECKPOINT
+               PERFORM 490-ARMO-IMPRESION
+               ADD w-imp-procesado TO w-total-general
+               ADD 1 TO w-socios-general
+               ADD w-imp-procesado TO w-imp-fecha
+               ADD 1 TO w-socios-fecha
+           END-IF.
+           MOVE "N" TO w-socio-desbordado.
+
+       465-SOCIO-DESBORDADO.
+      *    A socio whose total overflowed w-imp-procesado is diverted
+      *    to ARCH-ERRORES instead of writing a truncated figure to
+      *    TRANSC-ACTUAL or the ledger.
+           DISPLAY "ERROR: el importe del socio " w-socio-ant
+                   " desborda el acumulador, ver ARCH-ERRORES".
+           MOVE "SOC-OVFLW" TO err-campo.
+           MOVE w-socio-ant TO err-valor.
+           WRITE err-reg.
 
        470-ARMO-ARCHIVO.
            MOVE w-socio-ant to tra-socio.
            MOVE w-imp-procesado to tra-importe.
            WRITE tra-reg.
+           ADD tra-importe TO w-total-escrito
+               ON SIZE ERROR
+                   DISPLAY "ERROR: desborde en el total de control "
+                           "escrito"
+                   MOVE "TOT-ESCRITO" TO err-campo
+                   MOVE tra-importe TO err-valor
+                   WRITE err-reg
+           END-ADD.
+
+       475-ACTUALIZAR-LEDGER.
+      *    led-saldo is never reset between runs (it is the running
+      *    year-to-date balance itself), which makes it the one
+      *    accumulator most likely to overflow over the life of the
+      *    system; guard it the same way every other running total
+      *    in this program is guarded, and leave the stored balance
+      *    untouched rather than rewrite a wrapped-around figure.
+           MOVE w-socio-ant TO led-socio.
+           READ LEDGER-SOCIOS
+               INVALID KEY
+                   MOVE w-imp-procesado TO led-saldo
+                   MOVE ZERO TO led-saldo-inicio
+                   WRITE led-reg
+               NOT INVALID KEY
+                   ADD w-imp-procesado TO led-saldo
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: desborde en el saldo del "
+                                   "ledger del socio " w-socio-ant
+                           MOVE "LED-OVFLW" TO err-campo
+                           MOVE w-socio-ant TO err-valor
+                           WRITE err-reg
+                       NOT ON SIZE ERROR
+                           REWRITE led-reg
+                   END-ADD
+           END-READ.
+
+       480-GRABAR-CHECKPOINT.
+           OPEN OUTPUT ARCH-CHECKPOINT.
+           MOVE w-fecha-ing TO chk-fecha.
+           MOVE w-socio-ant TO chk-socio.
+           WRITE chk-reg.
+           CLOSE ARCH-CHECKPOINT.
 
        490-ARMO-IMPRESION.
+           PERFORM 495-BUSCAR-SOCIO.
            MOVE w-socio-ant TO l-soc.
+           MOVE w-nombre-socio TO l-nombre.
+           MOVE w-imp-cuotas TO l-cuotas.
+           MOVE w-imp-pagos TO l-pagos.
+           MOVE w-imp-multas TO l-multas.
+           MOVE w-imp-debito TO l-debito.
+           MOVE w-imp-credito TO l-credito.
            MOVE w-imp-procesado TO l-saldo.
-           write lis-reg FROM detalle AFTER 1.
+      *    LISTADO's LINAGE FOOTING AT 50 fires AT END-OF-PAGE once a
+      *    detalle line crosses that boundary, so the column headers
+      *    are reprinted at the top of the next page instead of only
+      *    once at the very start of the run.
+           write lis-reg FROM detalle AFTER 1
+               AT END-OF-PAGE
+                   PERFORM 160-LISTAR-ENCABEZADO
+           END-WRITE.
            DISPLAY lis-reg.
 
+       495-BUSCAR-SOCIO.
+           MOVE w-socio-ant TO soc-numero.
+           MOVE SPACES TO w-nombre-socio.
+           READ SOCIOS
+               INVALID KEY
+                   MOVE "(socio no encontrado)" TO w-nombre-socio
+               NOT INVALID KEY
+                   MOVE soc-nombre TO w-nombre-socio
+           END-READ.
+
        500-FIN-FECHA.
            if w-band is EQUAL "n" THEN
-              DISPLAY "No hay transacciones en la fecha ingresada".
+              DISPLAY "No hay transacciones en la fecha ingresada"
+           ELSE
+              PERFORM 510-TOTAL-FECHA
+           end-if.
+
+       510-TOTAL-FECHA.
+           MOVE w-imp-fecha TO tf-saldo.
+           MOVE w-socios-fecha TO tf-socios.
+           WRITE lis-reg FROM cabecera2 AFTER 1.
+           WRITE lis-reg FROM totalfecha AFTER 1.
+
+       550-TOTAL-CORRIDA.
+           MOVE w-total-general TO tc-saldo.
+           MOVE w-socios-general TO tc-socios.
+           WRITE lis-reg FROM cabecera2 AFTER 1.
+           WRITE lis-reg FROM totalcorrida AFTER 1.
+
+       590-RECONCILIAR.
+      *    Compares everything 400-PROCESO read against everything
+      *    470-ARMO-ARCHIVO actually wrote to TRANSC-ACTUAL, so a
+      *    record dropped somewhere in between does not slip through
+      *    as a silently-short batch.
+           MOVE w-total-leido TO rc-leido.
+           MOVE w-total-escrito TO rc-escrito.
+           IF w-total-leido IS EQUAL w-total-escrito
+               MOVE "TOTALES CONCILIADOS" TO rc-estado
+           ELSE
+               MOVE "** DISCREPANCIA **" TO rc-estado
+               DISPLAY "ERROR: el total leido no coincide con el "
+                       "total escrito, revisar ARCH-ERRORES"
+               MOVE "RECON-TOT" TO err-campo
+               COMPUTE err-valor = w-total-leido - w-total-escrito
+               WRITE err-reg
+           END-IF.
+           WRITE lis-reg FROM cabecera2 AFTER 1.
+           WRITE lis-reg FROM reconciliacion AFTER 1.
 
        600-FIN-GENERAL.
+           PERFORM 590-RECONCILIAR.
            CLOSE ARCH-TRANS.
            CLOSE TRANSC-ACTUAL.
            CLOSE LISTADO.
+           CLOSE SOCIOS.
+           CLOSE LEDGER-SOCIOS.
+           CLOSE ARCH-ERRORES.
 
        END PROGRAM CECILIA-OLMOS.
