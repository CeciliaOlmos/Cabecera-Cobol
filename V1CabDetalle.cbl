@@ -10,15 +10,30 @@
        CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    Logical file names below are resolved through the runtime
+      *    environment (a plain name with no path is looked up as an
+      *    env var and, if set, its value is used as the actual file
+      *    path) so one compiled load module can run at any site by
+      *    setting ARCHTRANS/TRANSACTUAL/ARCHERRORES instead of
+      *    recompiling with a site-specific literal path.
            SELECT TRANSACCIONES
            ASSIGN TO
-            "..\transacciones.txt"
+            "ARCHTRANS"
             ORGANIZATION is line SEQUENTIAL.
            SELECT TRANSACC-ACT
            ASSIGN TO
-           "..\trans_act.dat"
+           "TRANSACTUAL"
            ORGANIZATION is line sequential.
 
+           SELECT ARCH-ERRORES
+           ASSIGN TO
+           "ARCHERRORES"
+           ORGANIZATION is line sequential
+           FILE STATUS IS ws-errores-status.
+
+           SELECT LISTADO ASSIGN TO
+           PRINTER, "LISTADO".
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACCIONES.
@@ -27,6 +42,8 @@
            03 tr-cab-fecha PIC 9(8).
        01  tr-det-reg.
            03 tr-det-tipo pic x.
+           03 tr-det-clase pic x.
+           03 tr-det-mov pic x.
            03 tr-det-socio pic 9(4).
            03 tr-det-importe pic s9(7)v99.
 
@@ -34,11 +51,44 @@
        01  tra-reg.
            03 tra-socio pic 9(4).
            03 tra-importe pic s9(8)v99.
+
+       FD  ARCH-ERRORES.
+       01  err-reg.
+           03 err-campo pic x(10).
+           03 err-valor pic s9(9)v99.
+
+       FD  listado
+           LINAGE IS 60 LINES
+           with FOOTING AT 50
+           lines at top 1
+           lines at BOTTOM 1.
+       01  lis-reg pic x(80).
+
        WORKING-STORAGE SECTION.
        01  w-fecha-ing pic 9(8).
        01  w-flag-trans pic 9 value zero.
        01  w-soc-ant pic 9(4).
        01  w-tot-soc pic s9(7)v99.
+       01  w-socio-desbordado pic x value "N".
+       01  ws-errores-status pic xx.
+       01  cabecera1.
+           03 filler pic x(28).
+           03 filler pic x(24) value "LISTADO DE TRANSACCIONES".
+           03 filler pic x(28) value spaces.
+       01  cabecera2.
+           03 filler pic x(80) value all "-".
+       01  cabecera3.
+           03 filler pic x(17) value spaces.
+           03 filler pic x(5) value "SOCIO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(7) value "IMPORTE".
+           03 filler pic x(48) value spaces.
+       01  detalle.
+           03 filler pic x(17) value spaces.
+           03 l-soc pic x(5) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-saldo pic zz.zzz.zz9,99.
+           03 filler pic x(42) value spaces.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
@@ -59,6 +109,17 @@
        120-ABRIR-ARCHIVOS.
            OPEN INPUT TRANSACCIONES.
            OPEN OUTPUT TRANSACC-ACT.
+           OPEN OUTPUT LISTADO.
+           OPEN EXTEND ARCH-ERRORES.
+           IF ws-errores-status IS EQUAL "35"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF.
+           PERFORM 160-LISTAR-ENCABEZADO.
+
+       160-LISTAR-ENCABEZADO.
+           WRITE lis-reg FROM cabecera1 AFTER 1.
+           WRITE lis-reg FROM cabecera2 AFTER 1.
+           WRITE lis-reg FROM cabecera3 AFTER 1.
        200-INGRESO-FECHA.
            DISPLAY "INGRESE UNA FECHA, CERO PARA TERMINAR".
            ACCEPT w-fecha-ing.
@@ -87,6 +148,9 @@
                PERFORM UNTIL w-flag-trans=1 OR tr-cab-tipo="C"
                OR tr-det-socio IS NOT = w-soc-ant
                  ADD tr-det-importe TO w-tot-soc
+                     ON SIZE ERROR
+                         MOVE "S" TO w-socio-desbordado
+                 END-ADD
                 PERFORM 300-LEER-ARCHIVO
                 END-PERFORM
                PERFORM 530-FIN-SOCIO
@@ -94,8 +158,20 @@
        520-INICIO-SOCIO.
            move tr-det-socio to w-soc-ant.
            move zero to w-tot-soc.
+           move "N" to w-socio-desbordado.
        530-FIN-SOCIO.
-           DISPLAY w-soc-ant, "ACUMULO ", w-tot-soc.
+           IF w-socio-desbordado IS EQUAL "S"
+               DISPLAY "ERROR: el importe del socio " w-soc-ant
+                       " desborda el acumulador, ver ARCH-ERRORES"
+               MOVE "SOC-OVFLW" TO err-campo
+               MOVE w-soc-ant TO err-valor
+               WRITE err-reg
+           ELSE
+               MOVE w-soc-ant TO l-soc
+               MOVE w-tot-soc TO l-saldo
+               WRITE lis-reg FROM detalle AFTER 1
+               DISPLAY w-soc-ant, "ACUMULO ", w-tot-soc
+           END-IF.
        800-FIN.
-           CLOSE TRANSACCIONES TRANSACC-ACT.
+           CLOSE TRANSACCIONES TRANSACC-ACT ARCH-ERRORES LISTADO.
        END PROGRAM CECILIA-OLMOS.
