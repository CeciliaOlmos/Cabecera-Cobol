@@ -0,0 +1,267 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reopen an already-processed fecha to accept one or
+      *          more late detail records without rerunning entry or
+      *          CabecAct for the whole date. Applies each correction
+      *          straight to LEDGER-SOCIOS (direct READ/REWRITE on the
+      *          one socio involved) so members already settled for
+      *          that date are never touched, and logs every correction
+      *          to ARCH-CORRECCIONES for the paper trail.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRECCION-FECHA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Logical file names below are resolved through the runtime
+      *    environment the same way as the rest of this system's
+      *    programs, so this reads/updates the same site's data.
+           SELECT ARCH-TRANS
+           ASSIGN TO "ARCHTRANS"
+           ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT SOCIOS
+           ASSIGN TO "SOCIOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS soc-numero
+           FILE STATUS IS ws-socios-status.
+
+           SELECT LEDGER-SOCIOS
+           ASSIGN TO "LEDGERSOCIOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS led-socio
+           FILE STATUS IS ws-ledger-status.
+
+      *    ARCH-CORRECCIONES logs every late detail record applied by
+      *    this program, separate from ARCH-TRANS, since these rows
+      *    are applied straight to the ledger instead of being drained
+      *    by the normal sort/CabecAct pipeline.
+           SELECT ARCH-CORRECCIONES
+           ASSIGN TO "ARCHCORRECCIONES"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS ws-correcciones-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-TRANS.
+       01  tr-cab-reg.
+           03 tr-cab-tipo PIC X.
+           03 tr-cab-fecha PIC 9(8).
+       01  tr-det-reg.
+           03 tr-det-tipo PIC X.
+           03 tr-det-clase PIC X.
+           03 tr-det-mov PIC X.
+           03 tr-det-socio PIC 9999.
+           03 tr-det-importe PIC S9(7)V99.
+
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-numero pic 9(4).
+           03 soc-nombre pic x(30).
+           03 soc-estado pic x.
+
+       FD  LEDGER-SOCIOS.
+       01  led-reg.
+           03 led-socio pic 9(4).
+           03 led-saldo pic s9(8)v99.
+           03 led-saldo-inicio pic s9(8)v99.
+
+       FD  ARCH-CORRECCIONES.
+       01  cor-reg.
+           03 cor-fecha pic 9(8).
+           03 cor-socio pic 9(4).
+           03 cor-clase pic x.
+           03 cor-mov pic x.
+           03 cor-importe pic s9(7)v99.
+
+       WORKING-STORAGE SECTION.
+       01  w-flag-transc pic 9 value zero.
+       01  w-fecha-corr pic 9(8).
+       01  w-fecha-existe pic x value "N".
+       01  w-socio-valido pic x value "S".
+       01  w-importe-max pic s9(7)v99 value 50000,00.
+       01  w-importe-max-env pic x(10).
+       01  w-importe-max-cents pic 9(9) value zero.
+       01  w-continuar pic x value "S".
+       01  ws-socios-status pic xx.
+       01  ws-ledger-status pic xx.
+       01  ws-correcciones-status pic xx.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-BUSCAR-FECHA.
+           IF w-fecha-existe IS EQUAL "S"
+               PERFORM 300-CORREGIR-SOCIO
+                   UNTIL w-continuar IS NOT EQUAL "S"
+           ELSE
+               DISPLAY "ERROR: la fecha " w-fecha-corr
+                       " no figura en ARCHTRANS, no se puede corregir"
+           END-IF.
+           PERFORM 700-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           PERFORM 120-ABRIR-ARCHIVOS.
+           PERFORM 125-CARGAR-IMPORTE-MAX.
+           PERFORM 130-PEDIR-FECHA.
+
+       120-ABRIR-ARCHIVOS.
+           OPEN INPUT ARCH-TRANS.
+           OPEN INPUT SOCIOS.
+      *    SOCIOS is the member master every socio lookup in this
+      *    program depends on; a missing/unopenable file has to stop
+      *    the run here instead of failing later on the first READ.
+           IF ws-socios-status IS NOT EQUAL "00"
+               DISPLAY "ERROR: no se pudo abrir SOCIOS, estado "
+                       ws-socios-status
+               STOP RUN
+           END-IF.
+      *    LEDGER-SOCIOS must be opened I-O since a correction updates
+      *    an existing balance; status 35 means no ledger yet exists.
+           OPEN I-O LEDGER-SOCIOS.
+           IF ws-ledger-status IS EQUAL "35"
+               OPEN OUTPUT LEDGER-SOCIOS
+               CLOSE LEDGER-SOCIOS
+               OPEN I-O LEDGER-SOCIOS
+           END-IF.
+           OPEN EXTEND ARCH-CORRECCIONES.
+           IF ws-correcciones-status IS EQUAL "35"
+               OPEN OUTPUT ARCH-CORRECCIONES
+           END-IF.
+
+       125-CARGAR-IMPORTE-MAX.
+      *    IMPORTEMAX overrides the compiled-in ceiling without a
+      *    recompile, the same environment-variable lookup used for
+      *    file paths; set it in the site environment as whole centavos
+      *    (e.g. 5000000 for 50.000,00). Left unset, the compiled-in
+      *    default above stays in effect.
+           ACCEPT w-importe-max-env FROM ENVIRONMENT "IMPORTEMAX".
+           IF w-importe-max-env IS NOT EQUAL SPACES
+               MOVE w-importe-max-env TO w-importe-max-cents
+               COMPUTE w-importe-max = w-importe-max-cents / 100
+           END-IF.
+
+       130-PEDIR-FECHA.
+           DISPLAY "Ingrese la fecha a corregir (AAAAMMDD)".
+           ACCEPT w-fecha-corr.
+
+       200-BUSCAR-FECHA.
+           PERFORM 210-LEER-TRANS.
+           PERFORM UNTIL w-flag-transc IS EQUAL 1
+                      OR w-fecha-existe IS EQUAL "S"
+               PERFORM 220-EVALUAR-FECHA
+           END-PERFORM.
+           CLOSE ARCH-TRANS.
+
+       210-LEER-TRANS.
+           READ ARCH-TRANS AT END MOVE 1 TO w-flag-transc.
+
+       220-EVALUAR-FECHA.
+           IF tr-cab-tipo IS EQUAL "C"
+                   AND tr-cab-fecha IS EQUAL w-fecha-corr
+               MOVE "S" TO w-fecha-existe
+           ELSE
+               PERFORM 210-LEER-TRANS
+           END-IF.
+
+       300-CORREGIR-SOCIO.
+           PERFORM 310-INGRESAR-SOCIO.
+           PERFORM 320-INGRESAR-CLASE.
+           PERFORM 330-INGRESAR-MOVIMIENTO.
+           PERFORM 340-INGRESAR-IMPORTE.
+           PERFORM 350-APLICAR-CORRECCION.
+           PERFORM 360-PREGUNTAR-CONTINUA.
+
+       310-INGRESAR-SOCIO.
+           DISPLAY "Ingrese el nro. de socio a corregir".
+           ACCEPT cor-socio.
+           MOVE "S" TO w-socio-valido.
+           MOVE cor-socio TO soc-numero.
+           READ SOCIOS
+               INVALID KEY
+                   MOVE "N" TO w-socio-valido
+                   DISPLAY "Error, el socio " cor-socio
+                           " no existe en el padron"
+           END-READ.
+           PERFORM UNTIL w-socio-valido IS EQUAL "S"
+               PERFORM 310-INGRESAR-SOCIO
+           END-PERFORM.
+
+       320-INGRESAR-CLASE.
+           DISPLAY "Ingrese la clase (Q=cuota, P=pago, M=multa)".
+           ACCEPT cor-clase.
+           PERFORM UNTIL cor-clase IS EQUAL "Q"
+                      OR cor-clase IS EQUAL "P"
+                      OR cor-clase IS EQUAL "M"
+               DISPLAY "Error, ingrese Q (cuota), P (pago) o M (multa)"
+               ACCEPT cor-clase
+           END-PERFORM.
+
+       330-INGRESAR-MOVIMIENTO.
+           DISPLAY "Ingrese el movimiento (N=normal, R=reversa)".
+           ACCEPT cor-mov.
+           PERFORM UNTIL cor-mov IS EQUAL "N"
+                      OR cor-mov IS EQUAL "R"
+               DISPLAY "Error, ingrese N (normal) o R (reversa)"
+               ACCEPT cor-mov
+           END-PERFORM.
+
+       340-INGRESAR-IMPORTE.
+           DISPLAY "Ingrese el importe de la correccion (positivo)".
+           ACCEPT cor-importe.
+           PERFORM UNTIL cor-importe IS NOT > w-importe-max
+               DISPLAY "Error, el importe supera el maximo permitido"
+               ACCEPT cor-importe
+           END-PERFORM.
+           IF cor-mov IS EQUAL "R"
+               COMPUTE cor-importe = cor-importe * -1
+           END-IF.
+
+       350-APLICAR-CORRECCION.
+           MOVE w-fecha-corr TO cor-fecha.
+           WRITE cor-reg.
+           MOVE cor-socio TO led-socio.
+           READ LEDGER-SOCIOS
+               INVALID KEY
+                   MOVE cor-importe TO led-saldo
+                   MOVE ZERO TO led-saldo-inicio
+                   WRITE led-reg
+      *            led-saldo is never reset between runs, same as in
+      *            CabecAct, so it is guarded here the same way.
+               NOT INVALID KEY
+                   ADD cor-importe TO led-saldo
+                       ON SIZE ERROR
+                           DISPLAY "ERROR: desborde en el saldo del "
+                                   "ledger del socio " cor-socio
+                       NOT ON SIZE ERROR
+                           REWRITE led-reg
+                   END-ADD
+           END-READ.
+           DISPLAY "Correccion aplicada al socio " cor-socio
+                   " para la fecha " w-fecha-corr.
+
+       360-PREGUNTAR-CONTINUA.
+           DISPLAY "Desea ingresar otra correccion para esta fecha "
+                   "(S/N)?".
+           ACCEPT w-continuar.
+           PERFORM UNTIL w-continuar IS EQUAL "S"
+                      OR w-continuar IS EQUAL "N"
+               DISPLAY "Error, responda S o N"
+               ACCEPT w-continuar
+           END-PERFORM.
+
+       700-FIN.
+           PERFORM 720-CERRAR-ARCHIVOS.
+
+       720-CERRAR-ARCHIVOS.
+           CLOSE SOCIOS.
+           CLOSE LEDGER-SOCIOS.
+           CLOSE ARCH-CORRECCIONES.
+
+       END PROGRAM CORRECCION-FECHA.
