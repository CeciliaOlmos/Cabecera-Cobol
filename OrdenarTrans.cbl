@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Sort/merge pass run between data entry and CabecAct.
+      *          Regroups every tr-det-reg for a given tr-cab-fecha by
+      *          tr-det-socio so a member's total is never split across
+      *          two lines on the LISTADO when the operator keys the
+      *          same socio twice, non-consecutively, in one date.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDENAR-TRANS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ARCHTRANS is resolved through the runtime environment (a
+      *    plain name with no path is looked up as an env var and,
+      *    if set, its value is used as the actual file path) so one
+      *    compiled load module can run at any site.
+           SELECT ARCH-TRANS
+           ASSIGN TO "ARCHTRANS"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS ws-arch-trans-status.
+
+           SELECT SORT-WORK
+           ASSIGN TO "ordenartrans.tmp".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-TRANS.
+       01  tr-cab-reg.
+           03 tr-cab-tipo PIC X.
+           03 tr-cab-fecha PIC s9(8).
+       01  tr-det-reg.
+           03 tr-det-tipo PIC X.
+           03 tr-det-clase PIC X.
+           03 tr-det-mov PIC X.
+           03 tr-det-socio PIC 9999.
+           03 tr-det-importe PIC S9(7)V99.
+
+       SD  SORT-WORK.
+       01  sw-reg.
+           03 sw-fecha PIC s9(8).
+           03 sw-tipo PIC X.
+           03 sw-clase PIC X.
+           03 sw-mov PIC X.
+           03 sw-socio PIC 9999.
+           03 sw-importe PIC S9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  ws-arch-trans-status pic xx.
+       01  w-flag-transc pic 9 value zero.
+       01  w-fecha-actual pic s9(8) value zero.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT SORT-WORK
+               ON ASCENDING KEY sw-fecha
+                  ASCENDING KEY sw-tipo
+                  ASCENDING KEY sw-socio
+               INPUT PROCEDURE IS 100-CARGAR-SORT
+               OUTPUT PROCEDURE IS 200-GRABAR-ORDENADO.
+           STOP RUN.
+
+       100-CARGAR-SORT.
+           OPEN INPUT ARCH-TRANS.
+      *    ARCHTRANS must already exist, with entries to sort, or
+      *    there is nothing for this program to do; status 35 means
+      *    no entry session has ever run at this site yet.
+           IF ws-arch-trans-status IS NOT EQUAL "00"
+               DISPLAY "ERROR: no se pudo abrir ARCHTRANS, estado "
+                       ws-arch-trans-status
+               STOP RUN
+           END-IF.
+           PERFORM 110-LEER-TRANS.
+           PERFORM UNTIL w-flag-transc IS EQUAL 1
+               IF tr-cab-tipo IS EQUAL "C"
+                   MOVE tr-cab-fecha TO w-fecha-actual
+                   MOVE tr-cab-fecha TO sw-fecha
+                   MOVE "C" TO sw-tipo
+                   MOVE SPACE TO sw-clase
+                   MOVE SPACE TO sw-mov
+                   MOVE ZERO TO sw-socio
+                   MOVE ZERO TO sw-importe
+                   RELEASE sw-reg
+               ELSE
+                   MOVE w-fecha-actual TO sw-fecha
+                   MOVE "D" TO sw-tipo
+                   MOVE tr-det-clase TO sw-clase
+                   MOVE tr-det-mov TO sw-mov
+                   MOVE tr-det-socio TO sw-socio
+                   MOVE tr-det-importe TO sw-importe
+                   RELEASE sw-reg
+               END-IF
+               PERFORM 110-LEER-TRANS
+           END-PERFORM.
+           CLOSE ARCH-TRANS.
+
+       110-LEER-TRANS.
+           READ ARCH-TRANS AT END MOVE 1 TO w-flag-transc.
+
+       200-GRABAR-ORDENADO.
+           MOVE ZERO TO w-flag-transc.
+           OPEN OUTPUT ARCH-TRANS.
+           PERFORM 210-DEVOLVER-SORT.
+           PERFORM UNTIL w-flag-transc IS EQUAL 1
+               IF sw-tipo IS EQUAL "C"
+                   MOVE "C" TO tr-cab-tipo
+                   MOVE sw-fecha TO tr-cab-fecha
+                   WRITE tr-cab-reg
+               ELSE
+                   MOVE "D" TO tr-det-tipo
+                   MOVE sw-clase TO tr-det-clase
+                   MOVE sw-mov TO tr-det-mov
+                   MOVE sw-socio TO tr-det-socio
+                   MOVE sw-importe TO tr-det-importe
+                   WRITE tr-det-reg
+               END-IF
+               PERFORM 210-DEVOLVER-SORT
+           END-PERFORM.
+           CLOSE ARCH-TRANS.
+
+       210-DEVOLVER-SORT.
+           RETURN SORT-WORK AT END MOVE 1 TO w-flag-transc.
+
+       END PROGRAM ORDENAR-TRANS.
