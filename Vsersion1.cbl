@@ -10,14 +10,25 @@
        CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    Logical file names below are resolved through the runtime
+      *    environment (a plain name with no path is looked up as an
+      *    env var and, if set, its value is used as the actual file
+      *    path) so one compiled load module can run at any site
+      *    instead of a per-site literal path baked into the source.
            SELECT TRANSACCIONES
            ASSIGN TO
-           "D:\linux cecilia\COBOL\archivo\Cabecera\transacciones.dat"
+           "ARCHTRANS"
            ORGANIZATION is line sequential.
            SELECT TRANSAC-ACTUAL
            ASSIGN TO
-           "D:\linux cecilia\COBOL\archivo\Cabecera\archTransAct.dat"
+           "TRANSACTUAL"
            ORGANIZATION is line sequential.
+
+           SELECT ARCH-ERRORES
+           ASSIGN TO
+           "ARCHERRORES"
+           ORGANIZATION is line sequential
+           FILE STATUS IS ws-errores-status.
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACCIONES.
@@ -26,6 +37,8 @@
            03 tr-cab-fecha PIC s9(8).
        01  tr-det-reg.
            03 tr-det-tipo pic x.
+           03 tr-det-clase pic x.
+           03 tr-det-mov pic x.
            03 tr-det-socio pic 9(4).
            03 tr-det-importe pic s9(7)v99.
 
@@ -34,26 +47,35 @@
            03 tra-socio pic 9(4).
            03 tra-importe pic s9(8)v99.
 
+       FD  ARCH-ERRORES.
+       01  err-reg.
+           03 err-campo pic x(10).
+           03 err-valor pic s9(9)v99.
+
        WORKING-STORAGE SECTION.
        01  w-flag-transc pic 9 VALUE ZERO.
        01  w-fecha-ing pic s9(8).
        01  w-socio-ant pic 9(4).
        01  w-imp-procesado pic s9(8)v99.
+       01  w-socio-desbordado pic x value "N".
+       01  ws-errores-status pic xx.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO-GENERAL.
            PERFORM 200-LEER-ARCHIVO.
            PERFORM 300-PEDIR-FECHA.
+           PERFORM 400-INICIO-FECHA.
            PERFORM UNTIL w-flag-transc IS EQUAL 1
-               PERFORM 400-INICIO-FECHA
-      *         PERFORM 500-INICIO-SOCIO
-      *         PERFORM UNTIL w-flag-transc IS EQUAL 1
-      *             OR tr-det-socio IS NOT EQUAL w-socio-ant
-      *                 PERFORM 600-PROCESO-SOCIO
-      *                 PERFORM 200-LEER-ARCHIVO
-      *         END-PERFORM
-                DISPLAY tr-det-socio
+                   OR tr-det-tipo IS EQUAL "C"
+               PERFORM 500-INICIO-SOCIO
+               PERFORM UNTIL w-flag-transc IS EQUAL 1
+                       OR tr-det-tipo IS EQUAL "C"
+                       OR tr-det-socio IS NOT EQUAL w-socio-ant
+                   PERFORM 600-PROCESO-SOCIO
+                   PERFORM 200-LEER-ARCHIVO
+               END-PERFORM
+               PERFORM 650-FIN-SOCIO
            END-PERFORM.
 
            PERFORM 700-FIN-GENERAL.
@@ -66,6 +88,10 @@
        120-ABRIR-ARCHIVOS.
            OPEN INPUT TRANSACCIONES.
            OPEN OUTPUT TRANSAC-ACTUAL.
+           OPEN EXTEND ARCH-ERRORES.
+           IF ws-errores-status IS EQUAL "35"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF.
 
        200-LEER-ARCHIVO.
            READ TRANSACCIONES AT END MOVE 1 TO w-flag-transc.
@@ -75,21 +101,47 @@
            ACCEPT w-fecha-ing.
 
        400-INICIO-FECHA.
-           IF tr-cab-tipo IS EQUAL "C"
-               AND tr-cab-fecha IS NOT EQUAL w-fecha-ing THEN
-               PERFORM 430-DESAGOTAR-DETALLE
-
-           IF w-flag-transc IS NOT EQUAL 1 THEN
-               DISPLAY "NO SE REALIZARON TRANSACCIONES EN ESTA FECHA".
+      *    Scan forward to the "C" header for the requested fecha,
+      *    then read past it so the first PERFORM 200-LEER-ARCHIVO in
+      *    the socio loop lands on that date's first detail row.
+           PERFORM 430-DESAGOTAR-DETALLE.
+           IF w-flag-transc IS NOT EQUAL 1
+               PERFORM 200-LEER-ARCHIVO
+           ELSE
+               DISPLAY "NO SE REALIZARON TRANSACCIONES EN ESTA FECHA"
+           END-IF.
 
        430-DESAGOTAR-DETALLE.
            PERFORM UNTIL w-flag-transc IS EQUAL 1
-                   OR tr-det-tipo IS EQUAL "D"
+                   OR (tr-cab-tipo IS EQUAL "C"
+                       AND tr-cab-fecha IS EQUAL w-fecha-ing)
                    PERFORM 200-LEER-ARCHIVO
            END-PERFORM.
 
        500-INICIO-SOCIO.
+           MOVE tr-det-socio TO w-socio-ant.
+           MOVE ZERO TO w-imp-procesado.
+           MOVE "N" TO w-socio-desbordado.
+
        600-PROCESO-SOCIO.
+           ADD tr-det-importe TO w-imp-procesado
+               ON SIZE ERROR
+                   MOVE "S" TO w-socio-desbordado
+           END-ADD.
+
+       650-FIN-SOCIO.
+           IF w-socio-desbordado IS EQUAL "S"
+               DISPLAY "ERROR: el importe del socio " w-socio-ant
+                       " desborda el acumulador, ver ARCH-ERRORES"
+               MOVE "SOC-OVFLW" TO err-campo
+               MOVE w-socio-ant TO err-valor
+               WRITE err-reg
+           ELSE
+               MOVE w-socio-ant TO tra-socio
+               MOVE w-imp-procesado TO tra-importe
+               WRITE tra-reg
+           END-IF.
+
        700-FIN-GENERAL.
            PERFORM 720-CERRAR-ARCHIVOS.
 
