@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: On-demand single-member balance lookup against the
+      *          year-to-date ledger, so a front-desk question about
+      *          one member doesn't require rerunning or reprinting
+      *          an entire date's CabecAct batch.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULTA-SOCIO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Logical file names below are resolved through the runtime
+      *    environment (a plain name with no path in it is looked up
+      *    as an env var and, if set, its value is used as the actual
+      *    file path; otherwise the name itself is used), the same
+      *    SOCIOS/LEDGERSOCIOS names CabecAct uses.
+           SELECT SOCIOS
+           ASSIGN TO "SOCIOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS soc-numero
+           FILE STATUS IS ws-socios-status.
+
+           SELECT LEDGER-SOCIOS
+           ASSIGN TO "LEDGERSOCIOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS led-socio
+           FILE STATUS IS ws-ledger-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-numero pic 9(4).
+           03 soc-nombre pic x(30).
+           03 soc-estado pic x.
+
+       FD  LEDGER-SOCIOS.
+       01  led-reg.
+           03 led-socio pic 9(4).
+           03 led-saldo pic s9(8)v99.
+           03 led-saldo-inicio pic s9(8)v99.
+
+       WORKING-STORAGE SECTION.
+       01  w-socio-ing pic 9(4).
+       01  w-nombre-socio pic x(30).
+       01  w-saldo-imp pic zz.zzz.zz9,99.
+       01  w-continuar pic x value "S".
+       01  ws-socios-status pic xx.
+       01  ws-ledger-status pic xx.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-CONSULTAR-SOCIO
+               UNTIL w-continuar IS NOT EQUAL "S".
+           PERFORM 700-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           PERFORM 120-ABRIR-ARCHIVOS.
+
+       120-ABRIR-ARCHIVOS.
+           OPEN INPUT SOCIOS.
+      *    SOCIOS is the member master every lookup here depends on;
+      *    a missing/unopenable file has to stop the run here instead
+      *    of failing later on the first READ.
+           IF ws-socios-status IS NOT EQUAL "00"
+               DISPLAY "ERROR: no se pudo abrir SOCIOS, estado "
+                       ws-socios-status
+               STOP RUN
+           END-IF.
+           OPEN INPUT LEDGER-SOCIOS.
+
+       200-CONSULTAR-SOCIO.
+           PERFORM 210-INGRESAR-SOCIO.
+           PERFORM 220-BUSCAR-SALDO.
+           PERFORM 230-MOSTRAR-SALDO.
+           PERFORM 240-PREGUNTAR-CONTINUA.
+
+       210-INGRESAR-SOCIO.
+           DISPLAY "INGRESE NUMERO DE SOCIO A CONSULTAR".
+           ACCEPT w-socio-ing.
+
+       220-BUSCAR-SALDO.
+           MOVE w-socio-ing TO soc-numero.
+           MOVE SPACES TO w-nombre-socio.
+           READ SOCIOS
+               INVALID KEY
+                   MOVE "(socio no encontrado)" TO w-nombre-socio
+               NOT INVALID KEY
+                   MOVE soc-nombre TO w-nombre-socio
+           END-READ.
+           MOVE w-socio-ing TO led-socio.
+           READ LEDGER-SOCIOS
+               INVALID KEY
+                   MOVE ZERO TO led-saldo
+           END-READ.
+
+       230-MOSTRAR-SALDO.
+           MOVE led-saldo TO w-saldo-imp.
+           DISPLAY "SOCIO..: " w-socio-ing " " w-nombre-socio.
+           DISPLAY "SALDO..: " w-saldo-imp.
+
+       240-PREGUNTAR-CONTINUA.
+           DISPLAY "CONSULTAR OTRO SOCIO (S/N)?".
+           ACCEPT w-continuar.
+
+       700-FIN.
+           PERFORM 720-CERRAR-ARCHIVOS.
+
+       720-CERRAR-ARCHIVOS.
+           CLOSE SOCIOS.
+           CLOSE LEDGER-SOCIOS.
+
+       END PROGRAM CONSULTA-SOCIO.
