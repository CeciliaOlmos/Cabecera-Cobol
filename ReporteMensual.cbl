@@ -0,0 +1,190 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Month-end consolidated statement, one line per socio,
+      *          read off LEDGER-SOCIOS (the running year-to-date
+      *          balance CabecAct maintains) instead of re-adding every
+      *          daily TRANSC-ACTUAL snapshot by hand. Each socio's
+      *          figure is the change in led-saldo since this program
+      *          last ran (led-saldo-inicio), not the whole running
+      *          balance since go-live; that baseline is then rolled
+      *          forward to led-saldo so next month starts from zero
+      *          again.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-MENSUAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Logical file names below are resolved through the runtime
+      *    environment the same way as CabecAct's, so this program
+      *    reads the same LEDGERSOCIOS/SOCIOS one site is already using.
+      *    Opened I-O (not INPUT) because each socio's led-saldo-inicio
+      *    baseline is rolled forward to led-saldo once its monthly
+      *    figure has been printed.
+           SELECT LEDGER-SOCIOS
+           ASSIGN TO "LEDGERSOCIOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS led-socio
+           FILE STATUS IS ws-ledger-status.
+
+           SELECT SOCIOS
+           ASSIGN TO "SOCIOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS soc-numero
+           FILE STATUS IS ws-socios-status.
+
+           SELECT LISTADO ASSIGN TO
+           PRINTER, "LISTADOMENSUAL".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-SOCIOS.
+       01  led-reg.
+           03 led-socio pic 9(4).
+           03 led-saldo pic s9(8)v99.
+           03 led-saldo-inicio pic s9(8)v99.
+
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-numero pic 9(4).
+           03 soc-nombre pic x(30).
+           03 soc-estado pic x.
+
+       FD  listado
+           LINAGE IS 60 LINES
+           with FOOTING AT 50
+           lines at top 1
+           lines at BOTTOM 1.
+       01  lis-reg pic x(80).
+
+       WORKING-STORAGE SECTION.
+       01  w-flag-ledger pic 9 value zero.
+       01  w-nombre-socio pic x(30).
+       01  w-saldo-mes pic s9(8)v99.
+       01  w-total-mensual pic s9(9)v99 value zero.
+       01  w-socios-mensual pic 9(5) value zero.
+       01  ws-ledger-status pic xx.
+       01  ws-socios-status pic xx.
+       01  cabecera1.
+           03 filler pic x(28).
+           03 filler pic x(25) value "RESUMEN MENSUAL DE SOCIOS".
+           03 filler pic x(27) value spaces.
+       01  cabecera2.
+           03 filler pic x(80) value all "-".
+       01  cabecera3.
+           03 filler pic x(17) value spaces.
+           03 filler pic x(5) value "SOCIO".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(30) value "NOMBRE".
+           03 filler pic x(3) value spaces.
+           03 filler pic x(13) value "ACTIVIDAD MES".
+           03 filler pic x(9) value spaces.
+       01  detalle.
+           03 filler pic x(17) value spaces.
+           03 l-soc pic x(5) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-nombre pic x(30) value spaces.
+           03 filler pic x(3) value spaces.
+           03 l-saldo pic zz.zzz.zz9,99.
+           03 filler pic x(9) value spaces.
+       01  totalmensual.
+           03 filler pic x(17) value spaces.
+           03 filler pic x(28) value "TOTAL GENERAL DEL MES".
+           03 filler pic x(3) value spaces.
+           03 tm-saldo pic zz.zzz.zz9,99.
+           03 filler pic x(2) value spaces.
+           03 tm-socios pic zzz9.
+           03 filler pic x(4) value " soc".
+           03 filler pic x(11) value spaces.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIO.
+           PERFORM 200-LEER-LEDGER.
+           PERFORM UNTIL w-flag-ledger IS EQUAL 1
+               PERFORM 300-ARMO-IMPRESION
+               PERFORM 200-LEER-LEDGER
+           END-PERFORM.
+           PERFORM 500-TOTAL-MENSUAL.
+           PERFORM 700-FIN.
+           STOP RUN.
+
+       100-INICIO.
+           PERFORM 120-ABRIR-ARCHIVOS.
+           PERFORM 160-LISTAR-ENCABEZADO.
+
+       120-ABRIR-ARCHIVOS.
+      *    Status 35 means CabecAct has never run at this site yet;
+      *    create the file empty rather than abend, same fallback
+      *    CabecAct.cbl and CorreccionFecha.cbl use for this file.
+           OPEN I-O LEDGER-SOCIOS.
+           IF ws-ledger-status IS EQUAL "35"
+               OPEN OUTPUT LEDGER-SOCIOS
+               CLOSE LEDGER-SOCIOS
+               OPEN I-O LEDGER-SOCIOS
+           END-IF.
+           OPEN INPUT SOCIOS.
+      *    SOCIOS is the member master every socio lookup in this
+      *    program depends on; a missing/unopenable file has to stop
+      *    the run here instead of failing later on the first READ.
+           IF ws-socios-status IS NOT EQUAL "00"
+               DISPLAY "ERROR: no se pudo abrir SOCIOS, estado "
+                       ws-socios-status
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT LISTADO.
+
+       160-LISTAR-ENCABEZADO.
+           WRITE lis-reg FROM cabecera1 AFTER 1.
+           WRITE lis-reg FROM cabecera2 AFTER 1.
+           WRITE lis-reg FROM cabecera3 AFTER 1.
+
+       200-LEER-LEDGER.
+           READ LEDGER-SOCIOS NEXT RECORD
+               AT END MOVE 1 TO w-flag-ledger
+           END-READ.
+
+       300-ARMO-IMPRESION.
+           PERFORM 320-BUSCAR-SOCIO.
+           COMPUTE w-saldo-mes = led-saldo - led-saldo-inicio.
+           MOVE led-socio TO l-soc.
+           MOVE w-nombre-socio TO l-nombre.
+           MOVE w-saldo-mes TO l-saldo.
+           WRITE lis-reg FROM detalle AFTER 1.
+           ADD w-saldo-mes TO w-total-mensual.
+           ADD 1 TO w-socios-mensual.
+      *    Roll the baseline forward so next month's run starts this
+      *    socio's activity figure back at zero.
+           MOVE led-saldo TO led-saldo-inicio.
+           REWRITE led-reg.
+
+       320-BUSCAR-SOCIO.
+           MOVE led-socio TO soc-numero.
+           MOVE SPACES TO w-nombre-socio.
+           READ SOCIOS
+               INVALID KEY
+                   MOVE "(socio no encontrado)" TO w-nombre-socio
+               NOT INVALID KEY
+                   MOVE soc-nombre TO w-nombre-socio
+           END-READ.
+
+       500-TOTAL-MENSUAL.
+           MOVE w-total-mensual TO tm-saldo.
+           MOVE w-socios-mensual TO tm-socios.
+           WRITE lis-reg FROM cabecera2 AFTER 1.
+           WRITE lis-reg FROM totalmensual AFTER 1.
+
+       700-FIN.
+           PERFORM 720-CERRAR-ARCHIVOS.
+
+       720-CERRAR-ARCHIVOS.
+           CLOSE LEDGER-SOCIOS.
+           CLOSE SOCIOS.
+           CLOSE LISTADO.
+
+       END PROGRAM REPORTE-MENSUAL.
