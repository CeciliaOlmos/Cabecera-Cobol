@@ -10,16 +10,28 @@
        CONFIGURATION SECTION. SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    Logical file names below are resolved through the runtime
+      *    environment (a plain name with no path is looked up as an
+      *    env var and, if set, its value is used as the actual file
+      *    path) so one compiled load module can run at any site by
+      *    setting ARCHTRANS/TRANSACTUAL/ARCHERRORES instead of
+      *    recompiling with a site-specific literal path.
            SELECT TRANSACCIONES
            ASSIGN TO
-           "..\Archivo\transacciones.txt"
+           "ARCHTRANS"
            ORGANIZATION is line sequential.
 
            SELECT TRANSACCIONES-ACT
            ASSIGN TO
-           "..\Archivo\transacciones_act.txt"
+           "TRANSACTUAL"
            ORGANIZATION is line sequential.
 
+           SELECT ARCH-ERRORES
+           ASSIGN TO
+           "ARCHERRORES"
+           ORGANIZATION is line sequential
+           FILE STATUS IS ws-errores-status.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACCIONES.
@@ -28,6 +40,8 @@
            03 tr-cab-fecha PIC 9(8).
        01  tr-det-reg.
            03 tr-det-tipo pic x.
+           03 tr-det-clase pic x.
+           03 tr-det-mov pic x.
            03 tr-det-socio pic 9(4).
            03 tr-det-importe pic s9(7)v99.
 
@@ -36,6 +50,11 @@
            03 tra-socio pic 9(4).
            03 tra-importe pic s9(8)v99.
 
+       FD  ARCH-ERRORES.
+       01  err-reg.
+           03 err-campo pic x(10).
+           03 err-valor pic s9(9)v99.
+
        WORKING-STORAGE SECTION.
        01  w-flag-transc pic 9 value zero.
        01  w-fecha-ing pic 9(8).
@@ -44,13 +63,15 @@
        01  w-fecha-menor pic x value 'N'.
        01  w-resto-fecha pic s9(8).
        01  w-soc-acum-imp pic s9(8)v99.
+       01  w-socio-desbordado pic x value "N".
+       01  ws-errores-status pic xx.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM 100-INICIO-GENERAL.
             PERFORM 130-PIDO-FECHA-Y-BUSCO.
-            PERFORM 170-MENSAJE-ERROR UNTIL w-fecha-existe IS EQUALS 'S'
-                                         OR w-flag-transc IS EQUALS 1
-            IF w-fecha-existe IS EQUALS 'S' THEN
+            PERFORM 170-MENSAJE-ERROR UNTIL w-fecha-existe IS EQUAL 'S'
+                                         OR w-flag-transc IS EQUAL 1
+            IF w-fecha-existe IS EQUAL 'S' THEN
                 PERFORM 250-PROCESO-FECHA
             END-IF.
 
@@ -63,6 +84,10 @@
        120-ABRIR-ARCHIVOS.
            OPEN INPUT TRANSACCIONES.
            OPEN OUTPUT TRANSACCIONES-ACT.
+           OPEN EXTEND ARCH-ERRORES.
+           IF ws-errores-status IS EQUAL "35"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF.
 
        130-PIDO-FECHA-Y-BUSCO.
            PERFORM 210-INGRESO-FECHA.
@@ -83,21 +108,21 @@
 
        220-BUSCO-FECHA.
            PERFORM 150-LEER-TRANSACCION.
-           PERFORM UNTIL w-flag-transc IS EQUALS 1 OR
-                         w-fecha-existe IS EQUALS 'S' OR
-                         w-fecha-menor IS EQUALS 'S'
+           PERFORM UNTIL w-flag-transc IS EQUAL 1 OR
+                         w-fecha-existe IS EQUAL 'S' OR
+                         w-fecha-menor IS EQUAL 'S'
                PERFORM 230-EVALUO-FECHA
            END-PERFORM.
-           IF w-fecha-menor IS EQUALS 'S'
+           IF w-fecha-menor IS EQUAL 'S'
                MOVE 'N' TO w-fecha-menor.
 
        230-EVALUO-FECHA.
-           IF tr-cab-tipo IS EQUALS 'C' THEN
+           IF tr-cab-tipo IS EQUAL 'C' THEN
                COMPUTE w-resto-fecha = w-fecha-ing - tr-cab-fecha
                IF w-resto-fecha < ZERO THEN
                    MOVE 'S' TO w-fecha-menor
                ELSE
-                   IF w-resto-fecha IS EQUALS ZERO THEN
+                   IF w-resto-fecha IS EQUAL ZERO THEN
                        MOVE 'S' TO w-fecha-existe
                    END-IF
 
@@ -108,19 +133,19 @@
            END-IF.
 
        235-DESPACHO-DETALLE.
-           PERFORM UNTIL w-flag-transc IS EQUALS 1 OR
-                         tr-cab-tipo IS EQUALS 'C'
+           PERFORM UNTIL w-flag-transc IS EQUAL 1 OR
+                         tr-cab-tipo IS EQUAL 'C'
                PERFORM 150-LEER-TRANSACCION
            END-PERFORM.
 
        250-PROCESO-FECHA.
            PERFORM 150-LEER-TRANSACCION.
-           PERFORM UNTIL w-flag-transc IS EQUALS 1 OR
-                         tr-det-tipo IS EQUALS 'C'
+           PERFORM UNTIL w-flag-transc IS EQUAL 1 OR
+                         tr-det-tipo IS EQUAL 'C'
                PERFORM 300-INICIO-SOCIO
-               PERFORM UNTIL w-flag-transc IS EQUALS 1 OR
-                             tr-det-tipo IS EQUALS 'C' OR
-                             tr-det-socio IS NOT EQUALS w-socio-ant
+               PERFORM UNTIL w-flag-transc IS EQUAL 1 OR
+                             tr-det-tipo IS EQUAL 'C' OR
+                             tr-det-socio IS NOT EQUAL w-socio-ant
                    PERFORM 400-PROCESO-SOCIO
                    PERFORM 150-LEER-TRANSACCION
                END-PERFORM
@@ -130,13 +155,25 @@
        300-INICIO-SOCIO.
            MOVE tr-det-socio TO w-socio-ant.
            MOVE ZERO TO w-soc-acum-imp.
+           MOVE "N" TO w-socio-desbordado.
 
        400-PROCESO-SOCIO.
-           ADD tr-det-importe TO w-soc-acum-imp.
+           ADD tr-det-importe TO w-soc-acum-imp
+               ON SIZE ERROR
+                   MOVE "S" TO w-socio-desbordado
+           END-ADD.
 
        500-FIN-SOCIO.
-           PERFORM 510-ARMO-TRANS-ACT-REG.
-           WRITE tra-reg.
+           IF w-socio-desbordado IS EQUAL "S"
+               DISPLAY "ERROR: el importe del socio " w-socio-ant
+                       " desborda el acumulador, ver ARCH-ERRORES"
+               MOVE "SOC-OVFLW" TO err-campo
+               MOVE w-socio-ant TO err-valor
+               WRITE err-reg
+           ELSE
+               PERFORM 510-ARMO-TRANS-ACT-REG
+               WRITE tra-reg
+           END-IF.
 
        510-ARMO-TRANS-ACT-REG.
            MOVE w-socio-ant TO tra-socio.
@@ -150,5 +187,6 @@
        720-CERRAR-ARCHIVOS.
            CLOSE TRANSACCIONES.
            CLOSE TRANSACCIONES-ACT.
+           CLOSE ARCH-ERRORES.
 
        END PROGRAM YOUR-PROGRAM-NAME.
