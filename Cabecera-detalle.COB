@@ -15,9 +15,35 @@
       ******************************************************************
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *    Logical file names below are resolved through the runtime
+      *    environment (a plain name with no path is looked up as an
+      *    env var and, if set, its value is used as the actual file
+      *    path) so one compiled load module can run at any site by
+      *    setting ARCHTRANS/SOCIOS/ARCHERRORES instead of recompiling.
            SELECT ARCH-TRANS
-           ASSIGN TO "../transacciones.dat"
-           ORGANIZATION LINE SEQUENTIAL.
+           ASSIGN TO "ARCHTRANS"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS ws-arch-trans-status.
+
+           SELECT SOCIOS
+           ASSIGN TO "SOCIOS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS soc-numero
+           FILE STATUS IS ws-socios-status.
+
+           SELECT ARCH-ERRORES
+           ASSIGN TO "ARCHERRORES"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS ws-errores-status.
+
+      *    ARCH-AUDITORIA logs one run header per data-entry session
+      *    (who ran it, and when), so a batch of tr-cab-reg/tr-det-reg
+      *    records can be traced back to the operator that keyed it in.
+           SELECT ARCH-AUDITORIA
+           ASSIGN TO "AUDITORIA"
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS ws-auditoria-status.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
@@ -32,9 +58,53 @@
            03 tr-cab-fecha PIC 9(8).
        01 tr-det-reg.
            03 tr-det-tipo PIC X.
+           03 tr-det-clase PIC X.
+           03 tr-det-mov PIC X.
            03 tr-det-socio PIC 9999.
            03 tr-det-importe PIC S9(7)V99.
+
+       FD  SOCIOS.
+       01  soc-reg.
+           03 soc-numero pic 9(4).
+           03 soc-nombre pic x(30).
+           03 soc-estado pic x.
+
+       FD  ARCH-ERRORES.
+       01  err-reg.
+           03 err-campo pic x(10).
+           03 err-valor pic s9(9)v99.
+
+       FD  ARCH-AUDITORIA.
+       01  aud-reg.
+           03 aud-operador pic x(10).
+           03 aud-fecha pic 9(8).
+           03 aud-hora pic 9(6).
+
        WORKING-STORAGE SECTION.
+       01  ws-arch-trans-status pic xx.
+       01  ws-socios-status pic xx.
+       01  ws-errores-status pic xx.
+       01  ws-auditoria-status pic xx.
+       01  w-importe-max pic s9(7)v99 value 50000,00.
+       01  w-importe-max-env pic x(10).
+       01  w-importe-max-cents pic 9(9) value zero.
+       01  w-socio-valido pic x value "S".
+       01  w-operador-id pic x(10).
+       01  w-fecha-valida pic x value "S".
+       01  w-fecha-entrada pic 9(8).
+       01  w-flag-verif pic 9 value zero.
+       01  w-confirmar-dup pic x value "N".
+      *    Tracks every socio/importe pair keyed in for the fecha
+      *    currently being entered, so 500-GRABO-SOCIO can flag a
+      *    fat-fingered repeat before it gets silently summed into the
+      *    member's total by CabecAct's 400-PROCESO.
+       01  w-tabla-ingresos.
+           03 w-entrada OCCURS 200 TIMES.
+               05 w-ent-socio pic 9(4).
+               05 w-ent-importe pic s9(7)v99.
+       01  w-cant-ingresos pic 9(3) value zero.
+       01  w-idx pic 9(3).
+       01  w-dup-encontrado pic x value "N".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       ******************************************************************
@@ -58,40 +128,228 @@
       ************************RUTINAS***********************************
       ******************************************************************
        100-INICIO.
-           OPEN OUTPUT ARCH-TRANS.
+      *    EXTEND appends to whatever pending batch is already on disk
+      *    so an un-drained day from a prior data-entry session is not
+      *    lost; status 35 (file not found) means this is the very
+      *    first run, so we fall back to creating it.
+           OPEN EXTEND ARCH-TRANS.
+           IF ws-arch-trans-status IS EQUAL "35"
+               OPEN OUTPUT ARCH-TRANS
+           END-IF.
+           OPEN INPUT SOCIOS.
+      *    ARCH-ERRORES logs every rejected entry-time value so a
+      *    supervisor can review them after the fact; EXTEND keeps
+      *    prior sessions' rejections instead of erasing them.
+           OPEN EXTEND ARCH-ERRORES.
+           IF ws-errores-status IS EQUAL "35"
+               OPEN OUTPUT ARCH-ERRORES
+           END-IF.
+           PERFORM 105-PEDIR-OPERADOR.
+           PERFORM 110-GRABAR-AUDITORIA.
+           PERFORM 115-CARGAR-IMPORTE-MAX.
+
+       105-PEDIR-OPERADOR.
+           display "Ingrese su codigo de operador".
+           ACCEPT w-operador-id.
+
+       110-GRABAR-AUDITORIA.
+           OPEN EXTEND ARCH-AUDITORIA.
+           IF ws-auditoria-status IS EQUAL "35"
+               OPEN OUTPUT ARCH-AUDITORIA
+           END-IF.
+           MOVE w-operador-id TO aud-operador.
+           ACCEPT aud-fecha FROM DATE YYYYMMDD.
+           ACCEPT aud-hora FROM TIME.
+           WRITE aud-reg.
+           CLOSE ARCH-AUDITORIA.
+
+       115-CARGAR-IMPORTE-MAX.
+      *    IMPORTEMAX overrides the compiled-in ceiling without a
+      *    recompile, the same environment-variable lookup used for
+      *    file paths; set it in the site environment as whole centavos
+      *    (e.g. 5000000 for 50.000,00). Left unset, the compiled-in
+      *    default above stays in effect.
+           ACCEPT w-importe-max-env FROM ENVIRONMENT "IMPORTEMAX".
+           IF w-importe-max-env IS NOT EQUAL SPACES
+               MOVE w-importe-max-env TO w-importe-max-cents
+               COMPUTE w-importe-max = w-importe-max-cents / 100
+           END-IF.
 
        200-INGRESO-FECHA.
            PERFORM 220-TRAIGO-FECHA.
            PERFORM UNTIL tr-cab-fecha >= 0
-              display "Error, te dije un numero positivo, x fin 0"
+                      AND w-fecha-valida IS EQUAL "S"
+              IF tr-cab-fecha < 0
+                 display "Error, te dije un numero positivo, x fin 0"
+                 MOVE "FECHA" TO err-campo
+              ELSE
+                 display "Error, la fecha " tr-cab-fecha
+                         " ya tiene un encabezado, ingrese otra"
+                 MOVE "FECHA-DUP" TO err-campo
+              END-IF
+              MOVE tr-cab-fecha TO err-valor
+              WRITE err-reg
               PERFORM 220-TRAIGO-FECHA
            END-PERFORM.
 
        220-TRAIGO-FECHA.
            display "Ingrese una fecha  (> 0), por fin ingrese 0".
            accept tr-cab-fecha.
+           MOVE "S" TO w-fecha-valida.
+           IF tr-cab-fecha > ZERO
+               MOVE tr-cab-fecha TO w-fecha-entrada
+               PERFORM 225-VERIFICAR-FECHA-EXISTENTE
+           END-IF.
+
+       225-VERIFICAR-FECHA-EXISTENTE.
+      *    A second "C" header for a fecha already on file would leave
+      *    that header's own detail rows unreachable to CabecAct and
+      *    the other totaling programs (they all stop at the first
+      *    header that matches), so a repeat is refused here instead.
+           CLOSE ARCH-TRANS.
+           OPEN INPUT ARCH-TRANS.
+           MOVE ZERO TO w-flag-verif.
+           PERFORM 226-LEER-VERIFICAR.
+           PERFORM UNTIL w-flag-verif IS EQUAL 1
+                      OR w-fecha-valida IS EQUAL "N"
+               PERFORM 227-EVALUAR-VERIFICAR
+           END-PERFORM.
+           CLOSE ARCH-TRANS.
+           OPEN EXTEND ARCH-TRANS.
+           IF ws-arch-trans-status IS EQUAL "35"
+               OPEN OUTPUT ARCH-TRANS
+           END-IF.
+      *    The reads above overwrote tr-cab-reg (ARCH-TRANS's own
+      *    record area), so the fecha just typed has to be restored
+      *    before control returns to 200-INGRESO-FECHA.
+           MOVE w-fecha-entrada TO tr-cab-fecha.
+
+       226-LEER-VERIFICAR.
+           READ ARCH-TRANS AT END MOVE 1 TO w-flag-verif.
+
+       227-EVALUAR-VERIFICAR.
+           IF tr-cab-tipo IS EQUAL "C"
+                   AND tr-cab-fecha IS EQUAL w-fecha-entrada
+               MOVE "N" TO w-fecha-valida
+           ELSE
+               PERFORM 226-LEER-VERIFICAR
+           END-IF.
 
        250-INICIO-SOCIO.
            MOVE "D" TO tr-det-tipo.
+           MOVE ZERO TO w-cant-ingresos.
 
        300-INGRESO-SOCIO.
            PERFORM 320-TRAIGO-SOCIO.
            PERFORM UNTIL tr-det-socio >= 0
+                   AND w-socio-valido IS EQUAL "S"
               display "Error, te dije un numero positivo, x fin 0"
+              MOVE "SOCIO" TO err-campo
+              MOVE tr-det-socio TO err-valor
+              WRITE err-reg
               PERFORM 320-TRAIGO-SOCIO
            END-PERFORM.
 
        320-TRAIGO-SOCIO.
            display "Ingrese el nro. de socio (> 0), por fin ingrese 0".
            accept tr-det-socio.
+           MOVE "S" TO w-socio-valido.
+           IF tr-det-socio IS NOT EQUAL ZERO
+               MOVE tr-det-socio TO soc-numero
+               READ SOCIOS
+                   INVALID KEY
+                       MOVE "N" TO w-socio-valido
+                       DISPLAY "Error, el socio " tr-det-socio
+                               " no existe en el padron"
+               END-READ
+           END-IF.
 
 
        400-INGRESO-RESTO.
-           display "Ingrese el importe de la transaccion".
+           PERFORM 410-TRAIGO-CLASE.
+           PERFORM UNTIL tr-det-clase IS EQUAL "Q"
+                      OR tr-det-clase IS EQUAL "P"
+                      OR tr-det-clase IS EQUAL "M"
+              display "Error, ingrese Q (cuota), P (pago) o M (multa)"
+              PERFORM 410-TRAIGO-CLASE
+           END-PERFORM.
+           PERFORM 415-TRAIGO-MOVIMIENTO.
+           PERFORM UNTIL tr-det-mov IS EQUAL "N"
+                      OR tr-det-mov IS EQUAL "R"
+              display "Error, ingrese N (normal) o R (reversa)"
+              PERFORM 415-TRAIGO-MOVIMIENTO
+           END-PERFORM.
+           PERFORM 420-TRAIGO-IMPORTE.
+           PERFORM UNTIL tr-det-importe IS > ZERO
+                      AND tr-det-importe IS NOT > w-importe-max
+              IF tr-det-importe IS NOT > ZERO
+                 display "Error, el importe debe ser positivo"
+              ELSE
+                 display "Error, el importe supera el max. permitido"
+              END-IF
+              MOVE "IMPORTE" TO err-campo
+              MOVE tr-det-importe TO err-valor
+              WRITE err-reg
+              PERFORM 420-TRAIGO-IMPORTE
+           END-PERFORM.
+           IF tr-det-mov IS EQUAL "R"
+               COMPUTE tr-det-importe = tr-det-importe * -1
+           END-IF.
+
+       410-TRAIGO-CLASE.
+           display "Ingrese la clase (Q=cuota, P=pago, M=multa)".
+           ACCEPT tr-det-clase.
+
+       415-TRAIGO-MOVIMIENTO.
+           display "Ingrese el movimiento (N=normal, R=reversa)".
+           ACCEPT tr-det-mov.
+
+       420-TRAIGO-IMPORTE.
+           display "Ingrese el importe de la transaccion (positivo)".
            ACCEPT tr-det-importe.
 
        500-GRABO-SOCIO.
-           WRITE tr-det-reg.
+           MOVE "N" TO w-dup-encontrado.
+           PERFORM 505-VERIFICAR-DUPLICADO
+               VARYING w-idx FROM 1 BY 1
+               UNTIL w-idx > w-cant-ingresos
+                  OR w-idx > 200.
+           IF w-dup-encontrado IS EQUAL "S"
+               PERFORM 510-CONFIRMAR-DUPLICADO
+           END-IF.
+           IF w-dup-encontrado IS NOT EQUAL "S"
+                   OR w-confirmar-dup IS EQUAL "S"
+               WRITE tr-det-reg
+               PERFORM 520-REGISTRAR-INGRESO
+           END-IF.
+
+       505-VERIFICAR-DUPLICADO.
+           IF w-ent-socio(w-idx) IS EQUAL tr-det-socio
+                   AND w-ent-importe(w-idx) IS EQUAL tr-det-importe
+               MOVE "S" TO w-dup-encontrado
+           END-IF.
+
+       510-CONFIRMAR-DUPLICADO.
+           display "Ya se ingreso el socio " tr-det-socio
+                   " con ese mismo importe en esta fecha".
+           display "Confirma que desea grabarlo de todos modos (S/N)?".
+           ACCEPT w-confirmar-dup.
+           PERFORM UNTIL w-confirmar-dup IS EQUAL "S"
+                      OR w-confirmar-dup IS EQUAL "N"
+               display "Error, responda S o N"
+               ACCEPT w-confirmar-dup
+           END-PERFORM.
+
+       520-REGISTRAR-INGRESO.
+      *    w-cant-ingresos must never climb past the table's 200
+      *    OCCURS, or 505-VERIFICAR-DUPLICADO's PERFORM VARYING would
+      *    walk off the end of w-ent-socio/w-ent-importe the next
+      *    time it runs.
+           IF w-cant-ingresos IS < 200
+               ADD 1 TO w-cant-ingresos
+               MOVE tr-det-socio TO w-ent-socio(w-cant-ingresos)
+               MOVE tr-det-importe TO w-ent-importe(w-cant-ingresos)
+           END-IF.
 
        600-GRABO-FECHA.
            MOVE "C" TO tr-cab-tipo.
@@ -99,6 +357,8 @@
 
        700-FIN.
            CLOSE ARCH-TRANS.
+           CLOSE SOCIOS.
+           CLOSE ARCH-ERRORES.
 
            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
